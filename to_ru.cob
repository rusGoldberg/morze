@@ -2,203 +2,1066 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. CyrillicTextToMorse.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MSG-IN-FILE ASSIGN TO "MSGIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT MSG-OUT-FILE ASSIGN TO "MSGOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MSGOUT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CODE-TABLE-FILE ASSIGN TO "MORSETBL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CODE-TABLE-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "MSGCKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD MSG-IN-FILE.
+01 MSG-IN-REC PIC X(100).
+
+FD MSG-OUT-FILE.
+01 MSG-OUT-REC PIC X(3000).
+
+FD AUDIT-FILE.
+01 AUDIT-REC PIC X(3500).
+
+FD CODE-TABLE-FILE.
+01 CODE-TABLE-REC.
+   05 CTR-CHAR PIC X(2).
+   05 CTR-CODE PIC X(6).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-REC PIC 9(6).
+
 WORKING-STORAGE SECTION.
 01 WS-TEXT PIC X(100).
-01 WS-MORSE PIC X(500) VALUE SPACES.
-01 WS-CHAR PIC X.
-01 WS-CODE PIC X(5).
+01 WS-MESSAGE PIC X(400) VALUE SPACES.
+01 WS-MESSAGE-LEN PIC 9(4) VALUE 0.
+01 WS-SEGMENT-COUNT PIC 9(2) VALUE 0.
+01 WS-MSG-PTR PIC 9(4) VALUE 1.
+01 WS-SEG-TRIM-LEN PIC 9(3) VALUE 0.
+01 WS-CONTINUE-FLAG PIC X VALUE "N".
+01 WS-MORSE PIC X(3000) VALUE SPACES.
+01 WS-MORSE-TRUNCATED PIC X VALUE "N".
+*> Characters are UTF-8: Cyrillic letters are 2 bytes, everything
+*> else in the code table (Latin, digits, punctuation, space) is 1
+*> byte plus a trailing pad byte, so WS-CHAR/MT-CHAR are both sized
+*> to hold the widest (2-byte) case and compared as whole fields
+*> rather than by a single leading byte.
+01 WS-CHAR PIC X(2).
+01 WS-CHAR-WIDTH PIC 9 VALUE 1.
+01 WS-LEAD-BYTE PIC X.
+01 WS-LEAD-BYTE-NUM REDEFINES WS-LEAD-BYTE PIC 9(2) USAGE COMP-X.
+01 WS-CODE PIC X(6).
 01 WS-INDEX PIC 9(3) VALUE 1.
 01 WS-LENGTH PIC 9(3).
 
-01 MORSE-TABLE.
-   05 FILLER PIC X(2) VALUE "А ".
-   05 FILLER PIC X(5) VALUE ".-    ".
-   05 FILLER PIC X(2) VALUE "Б ".
-   05 FILLER PIC X(5) VALUE "-...  ".
-   05 FILLER PIC X(2) VALUE "В ".
-   05 FILLER PIC X(5) VALUE ".--   ".
-   05 FILLER PIC X(2) VALUE "Г ".
-   05 FILLER PIC X(5) VALUE "--.   ".
-   05 FILLER PIC X(2) VALUE "Д ".
-   05 FILLER PIC X(5) VALUE "-..   ".
-   05 FILLER PIC X(2) VALUE "Е ".
-   05 FILLER PIC X(5) VALUE ".     ".
-   05 FILLER PIC X(2) VALUE "Ё ".
-   05 FILLER PIC X(5) VALUE ".     ".
-   05 FILLER PIC X(2) VALUE "Ж ".
-   05 FILLER PIC X(5) VALUE "...-- ".
-   05 FILLER PIC X(2) VALUE "З ".
-   05 FILLER PIC X(5) VALUE "--..  ".
-   05 FILLER PIC X(2) VALUE "И ".
-   05 FILLER PIC X(5) VALUE "..    ".
-   05 FILLER PIC X(2) VALUE "Й ".
-   05 FILLER PIC X(5) VALUE ".---  ".
-   05 FILLER PIC X(2) VALUE "К ".
-   05 FILLER PIC X(5) VALUE "-.-   ".
-   05 FILLER PIC X(2) VALUE "Л ".
-   05 FILLER PIC X(5) VALUE ".-..  ".
-   05 FILLER PIC X(2) VALUE "М ".
-   05 FILLER PIC X(5) VALUE "--    ".
-   05 FILLER PIC X(2) VALUE "Н ".
-   05 FILLER PIC X(5) VALUE "-.    ".
-   05 FILLER PIC X(2) VALUE "О ".
-   05 FILLER PIC X(5) VALUE "---   ".
-   05 FILLER PIC X(2) VALUE "П ".
-   05 FILLER PIC X(5) VALUE ".--.  ".
-   05 FILLER PIC X(2) VALUE "Р ".
-   05 FILLER PIC X(5) VALUE ".-.   ".
-   05 FILLER PIC X(2) VALUE "С ".
-   05 FILLER PIC X(5) VALUE "...   ".
-   05 FILLER PIC X(2) VALUE "Т ".
-   05 FILLER PIC X(5) VALUE "-     ".
-   05 FILLER PIC X(2) VALUE "У ".
-   05 FILLER PIC X(5) VALUE "..-   ".
-   05 FILLER PIC X(2) VALUE "Ф ".
-   05 FILLER PIC X(5) VALUE "..-.  ".
-   05 FILLER PIC X(2) VALUE "Х ".
-   05 FILLER PIC X(5) VALUE "....  ".
-   05 FILLER PIC X(2) VALUE "Ц ".
-   05 FILLER PIC X(5) VALUE "-.-.  ".
-   05 FILLER PIC X(2) VALUE "Ч ".
-   05 FILLER PIC X(5) VALUE "---.  ".
-   05 FILLER PIC X(2) VALUE "Ш ".
-   05 FILLER PIC X(5) VALUE "----  ".
-   05 FILLER PIC X(2) VALUE "Щ ".
-   05 FILLER PIC X(5) VALUE "--.-  ".
-   05 FILLER PIC X(2) VALUE "Ъ ".
-   05 FILLER PIC X(5) VALUE "--.-- ".
-   05 FILLER PIC X(2) VALUE "Ы ".
-   05 FILLER PIC X(5) VALUE "-.--. ".
-   05 FILLER PIC X(2) VALUE "Ь ".
-   05 FILLER PIC X(5) VALUE "-..-  ".
-   05 FILLER PIC X(2) VALUE "Э ".
-   05 FILLER PIC X(5) VALUE "..-.. ".
-   05 FILLER PIC X(2) VALUE "Ю ".
-   05 FILLER PIC X(5) VALUE "..--  ".
-   05 FILLER PIC X(2) VALUE "Я ".
-   05 FILLER PIC X(5) VALUE ".-.-  ".
-   05 FILLER PIC X(2) VALUE "1 ".
-   05 FILLER PIC X(5) VALUE ".---- ".
-   05 FILLER PIC X(2) VALUE "2 ".
-   05 FILLER PIC X(5) VALUE "..--- ".
-   05 FILLER PIC X(2) VALUE "3 ".
-   05 FILLER PIC X(5) VALUE "...-- ".
-   05 FILLER PIC X(2) VALUE "4 ".
-   05 FILLER PIC X(5) VALUE "....- ".
-   05 FILLER PIC X(2) VALUE "5 ".
-   05 FILLER PIC X(5) VALUE "..... ".
-   05 FILLER PIC X(2) VALUE "6 ".
-   05 FILLER PIC X(5) VALUE "-.... ".
-   05 FILLER PIC X(2) VALUE "7 ".
-   05 FILLER PIC X(5) VALUE "--... ".
-   05 FILLER PIC X(2) VALUE "8 ".
-   05 FILLER PIC X(5) VALUE "---.. ".
-   05 FILLER PIC X(2) VALUE "9 ".
-   05 FILLER PIC X(5) VALUE "----. ".
-   05 FILLER PIC X(2) VALUE "0 ".
-   05 FILLER PIC X(5) VALUE "----- ".
-   05 FILLER PIC X(2) VALUE " ".
-   05 FILLER PIC X(5) VALUE "| ".
-   05 FILLER PIC X(2) VALUE ".".
-   05 FILLER PIC X(5) VALUE ".-.-.- ".
-   05 FILLER PIC X(2) VALUE ",".
-   05 FILLER PIC X(5) VALUE "--..-- ".
-   05 FILLER PIC X(2) VALUE "?".
-   05 FILLER PIC X(5) VALUE "..--.. ".
-   05 FILLER PIC X(2) VALUE "'".
-   05 FILLER PIC X(5) VALUE ".----. ".
-   05 FILLER PIC X(2) VALUE "!".
-   05 FILLER PIC X(5) VALUE "-.-.-- ".
-   05 FILLER PIC X(2) VALUE "/".
-   05 FILLER PIC X(5) VALUE "-..-.".
-   05 FILLER PIC X(2) VALUE "(".
-   05 FILLER PIC X(5) VALUE "-.--.".
-   05 FILLER PIC X(2) VALUE ")".
-   05 FILLER PIC X(5) VALUE "-.--.-".
-   05 FILLER PIC X(2) VALUE "&".
-   05 FILLER PIC X(5) VALUE ".-...".
-   05 FILLER PIC X(2) VALUE ":".
-   05 FILLER PIC X(5) VALUE "---...".
-   05 FILLER PIC X(2) VALUE ";".
-   05 FILLER PIC X(5) VALUE "-.-.-.".
-   05 FILLER PIC X(2) VALUE "=".
-   05 FILLER PIC X(5) VALUE "-...-".
+01 WS-CMD-LINE PIC X(80) VALUE SPACES.
+01 WS-MODE PIC X(8) VALUE SPACES.
+01 WS-RESTART-FLAG PIC X(8) VALUE SPACES.
+
+01 WS-MSGOUT-STATUS PIC X(2) VALUE "00".
+
+01 WS-CKPT-STATUS PIC X(2) VALUE "00".
+01 WS-RECORD-NUM PIC 9(6) VALUE 0.
+01 WS-CKPT-RESUME-POINT PIC 9(6) VALUE 0.
+
+01 WS-MORSE-PTR PIC 9(4) VALUE 1.
+
+01 WS-GROUPS-PER-LINE PIC 9(2) VALUE 10.
+01 WS-PRINT-LINE PIC X(200) VALUE SPACES.
+01 WS-PRINT-POS PIC 9(4) VALUE 1.
+01 WS-PRINT-PTR PIC 9(4) VALUE 1.
+01 WS-PRINT-LEN PIC 9(4) VALUE 0.
+01 WS-LINE-GROUPS PIC 9(2) VALUE 0.
+
+01 WS-MSG-IN-EOF PIC X VALUE "N".
+   88 MSG-IN-AT-EOF VALUE "Y".
+
+*> Sized to match WS-MORSE/WS-MESSAGE's req004 capacity: a decode
+*> input can be as long as the longest Morse CONVERT-TEXT-TO-MORSE can
+*> produce (WS-MORSE, 3000 bytes), and its decoded output can be as
+*> long as the longest original message (WS-MESSAGE, 400 bytes).
+01 WS-DECODE-IN PIC X(3000) VALUE SPACES.
+01 WS-DECODE-OUT PIC X(400) VALUE SPACES.
+01 WS-GROUP PIC X(6) VALUE SPACES.
+01 WS-DECODE-PTR PIC 9(4) VALUE 1.
+01 WS-DECODE-LEN PIC 9(4).
+01 WS-OUT-INDEX PIC 9(3) VALUE 1.
+01 WS-OUT-CHAR-LEN PIC 9 VALUE 1.
+
+01 WS-EXCEPTION-COUNT PIC 9(3) VALUE 0.
+01 WS-EXCEPTION-INDEX PIC 9(3).
+01 EXCEPTION-POSITIONS.
+   05 WS-EXCEPTION-POS PIC 9(3) OCCURS 400 TIMES.
+
+01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+01 WS-RUN-DATE PIC 9(8) VALUE 0.
+01 WS-RUN-TIME PIC 9(8) VALUE 0.
+01 WS-AUDIT-STATUS PIC X(2) VALUE "00".
+
+01 WS-WPM PIC 9(3) VALUE 20.
+01 WS-TOTAL-UNITS PIC 9(6) VALUE 0.
+01 WS-DOT-COUNT PIC 9(4) VALUE 0.
+01 WS-DASH-COUNT PIC 9(4) VALUE 0.
+01 WS-SYMBOL-COUNT PIC 9(2) VALUE 0.
+01 WS-SYMBOL-INDEX PIC 9(2) VALUE 0.
+01 WS-TRIMMED-CODE PIC X(6) VALUE SPACES.
+01 WS-EST-SECONDS PIC 9(6)V99 VALUE 0.
+01 WS-EST-MINUTES PIC 9(4)V99 VALUE 0.
+
+01 WS-CODE-TABLE-STATUS PIC X(2) VALUE "00".
+01 WS-CODE-TABLE-EOF PIC X VALUE "N".
+   88 CODE-TABLE-AT-EOF VALUE "Y".
+01 WS-TABLE-COUNT PIC 9(3) VALUE 0.
+01 MORSE-CODE-TABLE.
+   05 MT-ENTRY OCCURS 100 TIMES INDEXED BY MT-IDX.
+      10 MT-CHAR PIC X(2).
+      10 MT-CODE PIC X(6).
+01 WS-TABLE-FOUND PIC X VALUE "N".
+   88 TABLE-ENTRY-FOUND VALUE "Y".
+
+01 WS-MAINT-CHOICE PIC X VALUE SPACE.
+01 WS-MAINT-DONE PIC X VALUE "N".
+   88 MAINT-IS-DONE VALUE "Y".
+01 WS-MAINT-CHAR PIC X(2) VALUE SPACES.
+01 WS-MAINT-CODE PIC X(6) VALUE SPACES.
+01 WS-MAINT-INDEX PIC 9(3) VALUE 0.
 
 PROCEDURE DIVISION.
-   DISPLAY "Enter text: " WITH NO ADVANCING.
-   ACCEPT WS-TEXT.
-   MOVE FUNCTION LENGTH(WS-TEXT) TO WS-LENGTH.
+MAIN-PROCESS.
+   PERFORM LOAD-CODE-TABLE.
+
+   ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+   UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+       INTO WS-MODE WS-OPERATOR-ID WS-RESTART-FLAG.
+   MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+   MOVE FUNCTION UPPER-CASE(WS-RESTART-FLAG) TO WS-RESTART-FLAG.
+
+   EVALUATE WS-MODE
+       WHEN "BATCH" PERFORM BATCH-CONVERT
+       WHEN "DECODE" PERFORM INTERACTIVE-DECODE
+       WHEN "TIME" PERFORM INTERACTIVE-TIME-REPORT
+       WHEN "MAINT" PERFORM MAINTAIN-CODE-TABLE
+       WHEN "MIXED"
+           PERFORM ADD-LATIN-ENTRIES
+           PERFORM INTERACTIVE-CONVERT
+       WHEN OTHER PERFORM INTERACTIVE-CONVERT
+   END-EVALUATE.
+
+   STOP RUN.
+
+INTERACTIVE-CONVERT.
+   IF WS-OPERATOR-ID = SPACES
+       DISPLAY "Enter Operator ID: " WITH NO ADVANCING
+       ACCEPT WS-OPERATOR-ID
+   END-IF.
+   PERFORM ASSEMBLE-INTERACTIVE-MESSAGE.
+   PERFORM CONVERT-TEXT-TO-MORSE.
+   PERFORM PRINT-MESSAGE-FORM.
+   PERFORM REPORT-EXCEPTIONS.
+   PERFORM OPEN-AUDIT-FILE.
+   PERFORM WRITE-AUDIT-RECORD.
+   CLOSE AUDIT-FILE.
+
+INTERACTIVE-DECODE.
+   DISPLAY "Enter Morse (groups space-separated, | = word break): "
+       WITH NO ADVANCING.
+   ACCEPT WS-DECODE-IN.
+   PERFORM DECODE-MORSE-TO-TEXT.
+   DISPLAY "Decoded Text: " WS-DECODE-OUT.
+
+INTERACTIVE-TIME-REPORT.
+   DISPLAY "Enter WPM (5-40): " WITH NO ADVANCING.
+   ACCEPT WS-WPM.
+   IF WS-WPM = 0
+       MOVE 20 TO WS-WPM
+   END-IF.
+   PERFORM ASSEMBLE-INTERACTIVE-MESSAGE.
+   PERFORM CONVERT-TEXT-TO-MORSE.
+   PERFORM PRINT-MESSAGE-FORM.
+   PERFORM REPORT-EXCEPTIONS.
+   PERFORM ESTIMATE-TRANSMISSION-TIME.
+
+BATCH-CONVERT.
+*> Restart support: a third command-line token of RESTART re-reads
+*> MSGCKPT for the physical MSG-IN-FILE record number completed by the
+*> last run and silently re-reads (without reprocessing) up through
+*> that record before resuming real conversion. A normal (non-RESTART)
+*> run always starts at record 1, same as before this feature existed.
+   IF WS-OPERATOR-ID = SPACES
+       DISPLAY "ERROR: BATCH mode requires an operator ID, e.g. "
+           "BATCH OPR1 - no messages processed."
+   ELSE
+       MOVE 0 TO WS-RECORD-NUM
+       MOVE 0 TO WS-CKPT-RESUME-POINT
+       IF WS-RESTART-FLAG = "RESTART"
+           PERFORM LOAD-CHECKPOINT
+       END-IF
+
+       OPEN INPUT MSG-IN-FILE
+       PERFORM OPEN-MSG-OUT-FILE
+       PERFORM OPEN-AUDIT-FILE
+
+       IF WS-CKPT-RESUME-POINT > 0
+           DISPLAY "Restarting after record " WS-CKPT-RESUME-POINT
+           PERFORM UNTIL WS-RECORD-NUM >= WS-CKPT-RESUME-POINT
+                   OR MSG-IN-AT-EOF
+               READ MSG-IN-FILE INTO WS-TEXT
+                   AT END
+                       SET MSG-IN-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUM
+               END-READ
+           END-PERFORM
+       END-IF
+
+       PERFORM UNTIL MSG-IN-AT-EOF
+           READ MSG-IN-FILE INTO WS-TEXT
+               AT END
+                   SET MSG-IN-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-NUM
+                   PERFORM ASSEMBLE-BATCH-MESSAGE
+                   PERFORM CONVERT-TEXT-TO-MORSE
+                   PERFORM REPORT-EXCEPTIONS
+                   MOVE WS-MORSE TO MSG-OUT-REC
+                   WRITE MSG-OUT-REC
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF FUNCTION MOD(WS-RECORD-NUM, 10) = 0
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE MSG-IN-FILE
+       CLOSE MSG-OUT-FILE
+       CLOSE AUDIT-FILE
+       PERFORM CLEAR-CHECKPOINT
+   END-IF.
+
+LOAD-CHECKPOINT.
+   OPEN INPUT CHECKPOINT-FILE.
+   IF WS-CKPT-STATUS = "00"
+       READ CHECKPOINT-FILE
+           AT END
+               CONTINUE
+           NOT AT END
+               MOVE CHECKPOINT-REC TO WS-CKPT-RESUME-POINT
+       END-READ
+       CLOSE CHECKPOINT-FILE
+   END-IF.
+
+   EXIT.
+
+SAVE-CHECKPOINT.
+   OPEN OUTPUT CHECKPOINT-FILE.
+   MOVE WS-RECORD-NUM TO CHECKPOINT-REC.
+   WRITE CHECKPOINT-REC.
+   CLOSE CHECKPOINT-FILE.
 
-   PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-LENGTH
-       MOVE FUNCTION UPPER-CASE(WS-TEXT(WS-INDEX:1)) TO WS-CHAR
+   EXIT.
+
+CLEAR-CHECKPOINT.
+*> A clean run through end-of-file resets MSGCKPT to 0 so a later
+*> RESTART on a fresh MSG-IN file doesn't skip records that belong
+*> to a different day's traffic.
+   MOVE 0 TO WS-RECORD-NUM.
+   PERFORM SAVE-CHECKPOINT.
+
+   EXIT.
+
+CONVERT-TEXT-TO-MORSE.
+*> WS-MORSE is packed at a running cumulative offset (WS-MORSE-PTR),
+*> not at the source character's position in WS-MESSAGE - a fixed
+*> PIC X(5) code moved at WS-INDEX would overlap the previous
+*> character's code for anything but single-symbol letters. Each code
+*> is trimmed and followed by one blank separator so DECODE-MORSE-TO-TEXT
+*> and PRINT-MESSAGE-FORM can still split the string on spaces.
+*> WS-INDEX steps through WS-MESSAGE by WS-CHAR-WIDTH (1 or 2 bytes),
+*> not a flat 1, since Cyrillic characters are 2-byte UTF-8.
+   MOVE SPACES TO WS-MORSE.
+   MOVE 0 TO WS-EXCEPTION-COUNT.
+   MOVE 0 TO WS-MORSE-TRUNCATED.
+   MOVE WS-MESSAGE-LEN TO WS-LENGTH.
+   MOVE 1 TO WS-MORSE-PTR.
+   MOVE 1 TO WS-INDEX.
+
+   PERFORM UNTIL WS-INDEX > WS-LENGTH
+       PERFORM EXTRACT-CHAR-AT-INDEX
        PERFORM FIND-MORSE
-       MOVE WS-CODE TO WS-MORSE(WS-INDEX:)
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CODE)) TO WS-SYMBOL-COUNT
+       IF WS-SYMBOL-COUNT > 0
+           IF (WS-MORSE-PTR + WS-SYMBOL-COUNT - 1) <= FUNCTION LENGTH(WS-MORSE)
+               MOVE FUNCTION TRIM(WS-CODE)
+                   TO WS-MORSE(WS-MORSE-PTR:WS-SYMBOL-COUNT)
+               COMPUTE WS-MORSE-PTR = WS-MORSE-PTR + WS-SYMBOL-COUNT + 1
+           ELSE
+               MOVE "Y" TO WS-MORSE-TRUNCATED
+           END-IF
+       END-IF
+       ADD WS-CHAR-WIDTH TO WS-INDEX
    END-PERFORM.
 
-   DISPLAY "Morse Code: " WS-MORSE.
-   STOP RUN.
+   EXIT.
+
+EXTRACT-CHAR-AT-INDEX.
+*> Detects the UTF-8 width of the character at WS-MESSAGE(WS-INDEX:1):
+*> a lead byte of X'C0' (192) or higher starts a 2-byte Cyrillic
+*> character, anything below is a plain 1-byte ASCII character. The
+*> character's raw bytes are copied into WS-CHAR with the unused
+*> trailing byte left blank, then upper-cased (a no-op on the
+*> non-ASCII Cyrillic bytes, so it cannot corrupt them).
+   MOVE SPACES TO WS-CHAR.
+   MOVE WS-MESSAGE(WS-INDEX:1) TO WS-LEAD-BYTE.
+   IF WS-LEAD-BYTE-NUM >= 192
+       MOVE 2 TO WS-CHAR-WIDTH
+   ELSE
+       MOVE 1 TO WS-CHAR-WIDTH
+   END-IF.
+   IF WS-INDEX + WS-CHAR-WIDTH - 1 > FUNCTION LENGTH(WS-MESSAGE)
+       MOVE 1 TO WS-CHAR-WIDTH
+   END-IF.
+   MOVE FUNCTION UPPER-CASE(WS-MESSAGE(WS-INDEX:WS-CHAR-WIDTH))
+       TO WS-CHAR(1:WS-CHAR-WIDTH).
+
+   EXIT.
+
+PRINT-MESSAGE-FORM.
+*> Reformats WS-MORSE into a fixed-width, word-wrapped block for the
+*> printed message form: groups are read back off WS-MORSE the same
+*> way DECODE-MORSE-TO-TEXT does (space-delimited UNSTRING), and the
+*> line only breaks at a "|" word-separator group, never inside a
+*> word, once WS-GROUPS-PER-LINE character-groups have accumulated.
+   DISPLAY "Morse Code (message form):".
+
+   MOVE SPACES TO WS-PRINT-LINE.
+   MOVE 1 TO WS-PRINT-POS.
+   MOVE 0 TO WS-LINE-GROUPS.
+   MOVE 1 TO WS-PRINT-PTR.
+   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-MORSE)) TO WS-PRINT-LEN.
+
+   PERFORM UNTIL WS-PRINT-PTR > WS-PRINT-LEN
+       MOVE SPACES TO WS-GROUP
+       UNSTRING WS-MORSE DELIMITED BY SPACE
+           INTO WS-GROUP
+           WITH POINTER WS-PRINT-PTR
+       IF WS-GROUP NOT = SPACES
+           IF WS-GROUP(1:1) = "|" AND WS-LINE-GROUPS >= WS-GROUPS-PER-LINE
+               DISPLAY WS-PRINT-LINE(1:WS-PRINT-POS - 1)
+               MOVE SPACES TO WS-PRINT-LINE
+               MOVE 1 TO WS-PRINT-POS
+               MOVE 0 TO WS-LINE-GROUPS
+           ELSE
+               STRING FUNCTION TRIM(WS-GROUP) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+                   WITH POINTER WS-PRINT-POS
+               END-STRING
+               IF WS-GROUP(1:1) NOT = "|"
+                   ADD 1 TO WS-LINE-GROUPS
+               END-IF
+           END-IF
+       END-IF
+   END-PERFORM.
+
+   IF WS-PRINT-POS > 1
+       DISPLAY WS-PRINT-LINE(1:WS-PRINT-POS - 1)
+   END-IF.
+
+   EXIT.
+
+ASSEMBLE-INTERACTIVE-MESSAGE.
+*> Each typed segment is trimmed and appended at a running pointer
+*> (WS-MSG-PTR), same as APPEND-BATCH-SEGMENT, instead of a fixed
+*> 100-byte slot per segment - otherwise a non-final segment shorter
+*> than 100 characters (the normal case) pads WS-MESSAGE with blanks.
+   MOVE SPACES TO WS-MESSAGE.
+   MOVE 1 TO WS-SEGMENT-COUNT.
+   MOVE 1 TO WS-MSG-PTR.
+   MOVE "Y" TO WS-CONTINUE-FLAG.
+
+   PERFORM UNTIL WS-CONTINUE-FLAG NOT = "Y" OR WS-SEGMENT-COUNT > 4
+       DISPLAY "Enter text (segment " WS-SEGMENT-COUNT "): "
+           WITH NO ADVANCING
+       ACCEPT WS-TEXT
+       MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT TRAILING))
+           TO WS-SEG-TRIM-LEN
+       IF WS-SEG-TRIM-LEN > 0
+           MOVE WS-TEXT(1:WS-SEG-TRIM-LEN)
+               TO WS-MESSAGE(WS-MSG-PTR:WS-SEG-TRIM-LEN)
+           ADD WS-SEG-TRIM-LEN TO WS-MSG-PTR
+       END-IF
+       IF WS-SEGMENT-COUNT < 4
+           DISPLAY "More? (Y/N): " WITH NO ADVANCING
+           ACCEPT WS-CONTINUE-FLAG
+           MOVE FUNCTION UPPER-CASE(WS-CONTINUE-FLAG) TO WS-CONTINUE-FLAG
+       ELSE
+           MOVE "N" TO WS-CONTINUE-FLAG
+       END-IF
+       ADD 1 TO WS-SEGMENT-COUNT
+   END-PERFORM.
+
+   COMPUTE WS-MESSAGE-LEN = WS-MSG-PTR - 1.
+
+   EXIT.
+
+ASSEMBLE-BATCH-MESSAGE.
+*> Column 100 of each MSGIN record is a continuation flag: "+" means
+*> more segments follow; columns 1-99 carry message content. Up to 4
+*> segments (up to 396 characters) per logical message. A continuation
+*> card's content is not assumed to fill all 99 columns - every
+*> segment, continuation or final, has its trailing blanks trimmed
+*> before being appended to WS-MESSAGE at a running offset
+*> (WS-MSG-PTR), so a short segment never pads WS-MESSAGE with blanks
+*> that FIND-MORSE would turn into bogus "|" word-break codes.
+*> Column 100 doubling as both flag and (for legacy, pre-req004
+*> single-segment traffic) potentially real data is an inherent
+*> ambiguity of a one-byte flag with no escape mechanism - it cannot
+*> be resolved from content alone without a wire-format change, so
+*> APPEND-BATCH-SEGMENT logs every record it reads as a continuation,
+*> giving an operator reviewing unexpectedly merged output an audit
+*> trail of exactly which physical records were joined.
+   MOVE SPACES TO WS-MESSAGE.
+   MOVE 1 TO WS-SEGMENT-COUNT.
+   MOVE 1 TO WS-MSG-PTR.
+   PERFORM APPEND-BATCH-SEGMENT.
+
+   PERFORM UNTIL WS-CONTINUE-FLAG NOT = "+"
+           OR WS-SEGMENT-COUNT >= 4
+           OR MSG-IN-AT-EOF
+       READ MSG-IN-FILE INTO WS-TEXT
+           AT END
+               SET MSG-IN-AT-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-RECORD-NUM
+               ADD 1 TO WS-SEGMENT-COUNT
+               PERFORM APPEND-BATCH-SEGMENT
+       END-READ
+   END-PERFORM.
+
+   COMPUTE WS-MESSAGE-LEN = WS-MSG-PTR - 1.
+
+   EXIT.
+
+APPEND-BATCH-SEGMENT.
+*> Trims WS-TEXT's trailing blanks and appends what remains to
+*> WS-MESSAGE at WS-MSG-PTR - columns 1-99 only, since column 100 is
+*> the continuation flag, not content.
+   MOVE WS-TEXT(100:1) TO WS-CONTINUE-FLAG.
+   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT(1:99) TRAILING))
+       TO WS-SEG-TRIM-LEN.
+   IF WS-CONTINUE-FLAG = "+"
+       DISPLAY "NOTE: record " WS-RECORD-NUM
+           " read as a continuation card (column 100 = '+')."
+   END-IF.
+   IF WS-SEG-TRIM-LEN > 0
+       MOVE WS-TEXT(1:WS-SEG-TRIM-LEN)
+           TO WS-MESSAGE(WS-MSG-PTR:WS-SEG-TRIM-LEN)
+       ADD WS-SEG-TRIM-LEN TO WS-MSG-PTR
+   END-IF.
+
+   EXIT.
+
+REPORT-EXCEPTIONS.
+*> WS-RECORD-NUM is only ever incremented by BATCH-CONVERT/
+*> ASSEMBLE-BATCH-MESSAGE, so it stays 0 for interactive calls and the
+*> record identifier line below is shown only for batch exceptions -
+*> without it, an unattended overnight batch run has no way to map a
+*> reported exception back to which of thousands of MSGIN messages it
+*> came from.
+   IF WS-EXCEPTION-COUNT > 0
+       IF WS-RECORD-NUM > 0
+           DISPLAY "Exception Report (message ending at record "
+               WS-RECORD-NUM "): " WS-EXCEPTION-COUNT
+               " unmapped character(s)"
+       ELSE
+           DISPLAY "Exception Report: " WS-EXCEPTION-COUNT
+               " unmapped character(s)"
+       END-IF
+       PERFORM VARYING WS-EXCEPTION-INDEX FROM 1 BY 1
+               UNTIL WS-EXCEPTION-INDEX > WS-EXCEPTION-COUNT
+               OR WS-EXCEPTION-INDEX > 400
+           DISPLAY "  Position " WS-EXCEPTION-POS(WS-EXCEPTION-INDEX)
+               " not in MORSE-TABLE"
+       END-PERFORM
+   END-IF.
+   IF WS-MORSE-TRUNCATED = "Y"
+       DISPLAY "WARNING: Morse output truncated - message exceeded "
+           "WS-MORSE capacity."
+   END-IF.
+
+   EXIT.
+
+ESTIMATE-TRANSMISSION-TIME.
+*> PARIS-standard timing: 1 unit = 1.2/WPM seconds. Dot = 1 unit,
+*> dash = 3 units, intra-character gap = 1 unit, inter-character
+*> gap = 3 units, inter-word gap = 7 units.
+*> This walk calls FIND-MORSE again, which bumps WS-EXCEPTION-COUNT/
+*> WS-EXCEPTION-POS on every miss - reset them first so this timing
+*> pass doesn't double-count on top of the exception report already
+*> shown by REPORT-EXCEPTIONS moments earlier.
+   MOVE 0 TO WS-EXCEPTION-COUNT.
+   MOVE 0 TO WS-TOTAL-UNITS.
+   MOVE 0 TO WS-DOT-COUNT.
+   MOVE 0 TO WS-DASH-COUNT.
+
+   MOVE 1 TO WS-INDEX.
+   PERFORM UNTIL WS-INDEX > WS-MESSAGE-LEN
+       PERFORM EXTRACT-CHAR-AT-INDEX
+       PERFORM FIND-MORSE
+       IF WS-CHAR = SPACE
+           ADD 7 TO WS-TOTAL-UNITS
+       ELSE
+           MOVE SPACES TO WS-TRIMMED-CODE
+           MOVE FUNCTION TRIM(WS-CODE) TO WS-TRIMMED-CODE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CODE)) TO WS-SYMBOL-COUNT
+           IF WS-SYMBOL-COUNT > 0
+               PERFORM VARYING WS-SYMBOL-INDEX FROM 1 BY 1
+                       UNTIL WS-SYMBOL-INDEX > WS-SYMBOL-COUNT
+                   IF WS-TRIMMED-CODE(WS-SYMBOL-INDEX:1) = "."
+                       ADD 1 TO WS-DOT-COUNT
+                       ADD 1 TO WS-TOTAL-UNITS
+                   ELSE
+                       IF WS-TRIMMED-CODE(WS-SYMBOL-INDEX:1) = "-"
+                           ADD 1 TO WS-DASH-COUNT
+                           ADD 3 TO WS-TOTAL-UNITS
+                       END-IF
+                   END-IF
+               END-PERFORM
+               COMPUTE WS-TOTAL-UNITS =
+                   WS-TOTAL-UNITS + WS-SYMBOL-COUNT - 1
+               ADD 3 TO WS-TOTAL-UNITS
+           END-IF
+       END-IF
+       ADD WS-CHAR-WIDTH TO WS-INDEX
+   END-PERFORM.
+
+   COMPUTE WS-EST-SECONDS ROUNDED = WS-TOTAL-UNITS * 1.2 / WS-WPM.
+   COMPUTE WS-EST-MINUTES ROUNDED = WS-EST-SECONDS / 60.
+
+   DISPLAY "Transmission Time Estimate (" WS-WPM " WPM):".
+   DISPLAY "  Dots: " WS-DOT-COUNT "  Dashes: " WS-DASH-COUNT.
+   DISPLAY "  Total timing units: " WS-TOTAL-UNITS.
+   DISPLAY "  Estimated duration: " WS-EST-SECONDS " sec ("
+       WS-EST-MINUTES " min)".
+
+   EXIT.
+
+LOAD-CODE-TABLE.
+   MOVE 0 TO WS-TABLE-COUNT.
+   MOVE "N" TO WS-CODE-TABLE-EOF.
+   OPEN INPUT CODE-TABLE-FILE.
+   IF WS-CODE-TABLE-STATUS = "35"
+       PERFORM BUILD-DEFAULT-CODE-TABLE
+       PERFORM SAVE-CODE-TABLE
+   ELSE
+       PERFORM UNTIL CODE-TABLE-AT-EOF
+           READ CODE-TABLE-FILE
+               AT END
+                   SET CODE-TABLE-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TABLE-COUNT
+                   MOVE CTR-CHAR TO MT-CHAR(WS-TABLE-COUNT)
+                   MOVE CTR-CODE TO MT-CODE(WS-TABLE-COUNT)
+           END-READ
+       END-PERFORM
+       CLOSE CODE-TABLE-FILE
+   END-IF.
+
+   EXIT.
+
+BUILD-DEFAULT-CODE-TABLE.
+*> Seeds MORSETBL on first run only. Ж is deliberately "...-",
+*> distinct from digit 3's "...--" - the baseline table had both
+*> sharing "...-- " as a copy-paste slip.
+   MOVE 0 TO WS-TABLE-COUNT.
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "А " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-    " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Б " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-...  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "В " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".--   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Г " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--.   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Д " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-..   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Е " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".     " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ё " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".     " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ж " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "...-  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "З " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--..  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "И " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..    " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Й " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".---  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "К " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Л " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-..  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "М " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--    " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Н " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.    " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "О " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "---   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "П " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".--.  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Р " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-.   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "С " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "...   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Т " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-     " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "У " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..-   " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ф " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..-.  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Х " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "....  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ц " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-.  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ч " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "---.  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ш " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "----  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Щ " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--.-  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ъ " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--.-- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ы " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.--. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ь " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-..-  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Э " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..-.. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Ю " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..--  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Я " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-.-  " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "1 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".---- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "2 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..--- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "3 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "...-- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "4 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "....- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "5 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..... " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "6 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.... " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "7 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--... " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "8 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "---.. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "9 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "----. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "0 " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "----- " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "  " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "|     " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE ". " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-.-.-" TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE ", " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--..--" TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "? " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..--.." TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "' " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".----." TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "! " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-.--" TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "/ " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-..-. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "( " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.--. " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE ") " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.--.-" TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "& " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-... " TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE ": " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "---..." TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "; " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-.-." TO MT-CODE(WS-TABLE-COUNT).
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "= " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-...- " TO MT-CODE(WS-TABLE-COUNT).
+
+
+   EXIT.
+
+SAVE-CODE-TABLE.
+   OPEN OUTPUT CODE-TABLE-FILE.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       MOVE MT-CHAR(MT-IDX) TO CTR-CHAR
+       MOVE MT-CODE(MT-IDX) TO CTR-CODE
+       WRITE CODE-TABLE-REC
+   END-PERFORM.
+   CLOSE CODE-TABLE-FILE.
+
+   EXIT.
+
+ADD-LATIN-ENTRIES.
+*> Appends the standard International Morse Latin-letter table to the
+*> in-memory code table for this run only (not persisted to MORSETBL)
+*> so embedded callsigns/transliterated names convert in the same
+*> pass as the Cyrillic traffic around them. Guarded the same way
+*> MAINT-ADD-OR-CHANGE guards a single add: if the radio room has
+*> grown MORSETBL past the 74 free slots these 26 entries need, none
+*> of them are added, rather than appending past the end of MT-ENTRY.
+   IF WS-TABLE-COUNT + 26 > 100
+       DISPLAY "ERROR: code table has only " WS-TABLE-COUNT
+           " entries free of 100 - cannot add the 26 Latin entries "
+           "for MIXED mode."
+   ELSE
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "A " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-    " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "B " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-...  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "C " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-.  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "D " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-..   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "E " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".     " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "F " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..-.  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "G " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--.   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "H " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "....  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "I " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..    " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "J " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".---  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "K " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.-   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "L " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-..  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "M " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--    " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "N " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.    " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "O " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "---   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "P " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".--.  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Q " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--.-  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "R " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".-.   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "S " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "...   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "T " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-     " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "U " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "..-   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "V " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "...-  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "W " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE ".--   " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "X " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-..-  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Y " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "-.--  " TO MT-CODE(WS-TABLE-COUNT)
+   ADD 1 TO WS-TABLE-COUNT
+   MOVE "Z " TO MT-CHAR(WS-TABLE-COUNT)
+   MOVE "--..  " TO MT-CODE(WS-TABLE-COUNT)
+   END-IF.
+
+   EXIT.
+
+MAINTAIN-CODE-TABLE.
+   MOVE "N" TO WS-MAINT-DONE.
+   PERFORM UNTIL MAINT-IS-DONE
+       DISPLAY " "
+       DISPLAY "Code Table Maintenance (" WS-TABLE-COUNT " entries)"
+       DISPLAY "  A - Add/change a character's code"
+       DISPLAY "  D - Delete a character's code"
+       DISPLAY "  L - List the table"
+       DISPLAY "  S - Save and exit"
+       DISPLAY "Choice: " WITH NO ADVANCING
+       ACCEPT WS-MAINT-CHOICE
+       MOVE FUNCTION UPPER-CASE(WS-MAINT-CHOICE) TO WS-MAINT-CHOICE
+
+       EVALUATE WS-MAINT-CHOICE
+           WHEN "A" PERFORM MAINT-ADD-OR-CHANGE
+           WHEN "D" PERFORM MAINT-DELETE
+           WHEN "L" PERFORM MAINT-LIST
+           WHEN "S"
+               PERFORM SAVE-CODE-TABLE
+               MOVE "Y" TO WS-MAINT-DONE
+           WHEN OTHER
+               DISPLAY "Unrecognized choice."
+       END-EVALUATE
+   END-PERFORM.
+
+   EXIT.
+
+MAINT-ADD-OR-CHANGE.
+*> WS-MAINT-CHAR is a full 2-byte slot (a Cyrillic letter is 2 UTF-8
+*> bytes) and is matched against MT-CHAR as a whole field - most
+*> uppercase Cyrillic letters share the same leading byte, so a
+*> 1-byte compare would silently match and overwrite the wrong entry.
+   DISPLAY "Character: " WITH NO ADVANCING.
+   MOVE SPACES TO WS-MAINT-CHAR.
+   ACCEPT WS-MAINT-CHAR.
+   DISPLAY "Morse code (dots/dashes): " WITH NO ADVANCING.
+   MOVE SPACES TO WS-MAINT-CODE.
+   ACCEPT WS-MAINT-CODE.
+
+   MOVE "N" TO WS-TABLE-FOUND.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       IF MT-CHAR(MT-IDX) = WS-MAINT-CHAR
+           MOVE WS-MAINT-CODE TO MT-CODE(MT-IDX)
+           MOVE "Y" TO WS-TABLE-FOUND
+           EXIT PERFORM
+       END-IF
+   END-PERFORM.
+
+   IF NOT TABLE-ENTRY-FOUND
+       IF WS-TABLE-COUNT < 100
+           ADD 1 TO WS-TABLE-COUNT
+           MOVE WS-MAINT-CHAR TO MT-CHAR(WS-TABLE-COUNT)
+           MOVE WS-MAINT-CODE TO MT-CODE(WS-TABLE-COUNT)
+       ELSE
+           DISPLAY "Table is full - cannot add another entry."
+       END-IF
+   END-IF.
+
+   EXIT.
+
+MAINT-DELETE.
+   DISPLAY "Character to delete: " WITH NO ADVANCING.
+   MOVE SPACES TO WS-MAINT-CHAR.
+   ACCEPT WS-MAINT-CHAR.
+
+   MOVE "N" TO WS-TABLE-FOUND.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       IF MT-CHAR(MT-IDX) = WS-MAINT-CHAR
+           MOVE "Y" TO WS-TABLE-FOUND
+           MOVE MT-IDX TO WS-MAINT-INDEX
+           EXIT PERFORM
+       END-IF
+   END-PERFORM.
+
+   IF TABLE-ENTRY-FOUND
+       PERFORM VARYING MT-IDX FROM WS-MAINT-INDEX BY 1
+               UNTIL MT-IDX >= WS-TABLE-COUNT
+           MOVE MT-ENTRY(MT-IDX + 1) TO MT-ENTRY(MT-IDX)
+       END-PERFORM
+       SUBTRACT 1 FROM WS-TABLE-COUNT
+   ELSE
+       DISPLAY "Character not found in table."
+   END-IF.
+
+   EXIT.
+
+MAINT-LIST.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       DISPLAY "  " MT-CHAR(MT-IDX) " " MT-CODE(MT-IDX)
+   END-PERFORM.
+
+   EXIT.
+
+OPEN-AUDIT-FILE.
+   OPEN EXTEND AUDIT-FILE.
+   IF WS-AUDIT-STATUS = "35"
+       OPEN OUTPUT AUDIT-FILE
+   END-IF.
+
+   EXIT.
+
+OPEN-MSG-OUT-FILE.
+*> A RESTART run must append to the traffic already written by the
+*> run it is resuming, not recreate MSGOUT and lose it - same
+*> OPEN-EXTEND-with-OUTPUT-fallback pattern as OPEN-AUDIT-FILE. A
+*> plain (non-RESTART) run always starts MSGOUT fresh.
+   IF WS-RESTART-FLAG = "RESTART"
+       OPEN EXTEND MSG-OUT-FILE
+       IF WS-MSGOUT-STATUS = "35"
+           OPEN OUTPUT MSG-OUT-FILE
+       END-IF
+   ELSE
+       OPEN OUTPUT MSG-OUT-FILE
+   END-IF.
+
+   EXIT.
+
+WRITE-AUDIT-RECORD.
+   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+   ACCEPT WS-RUN-TIME FROM TIME.
+   MOVE SPACES TO AUDIT-REC.
+   STRING WS-OPERATOR-ID DELIMITED BY SIZE
+       " " DELIMITED BY SIZE
+       WS-RUN-DATE DELIMITED BY SIZE
+       "-" DELIMITED BY SIZE
+       WS-RUN-TIME DELIMITED BY SIZE
+       " " DELIMITED BY SIZE
+       WS-MESSAGE(1:WS-MESSAGE-LEN) DELIMITED BY SIZE
+       " => " DELIMITED BY SIZE
+       WS-MORSE DELIMITED BY SIZE
+       INTO AUDIT-REC
+   END-STRING.
+   WRITE AUDIT-REC.
+
+   EXIT.
+
+DECODE-MORSE-TO-TEXT.
+*> WS-CHAR comes back from FIND-CHAR as 1 or 2 significant bytes
+*> (blank-padded), so the output index advances by the trimmed
+*> length of WS-CHAR, not a flat 1, and is bounds-checked against
+*> WS-DECODE-OUT before every MOVE.
+   MOVE SPACES TO WS-DECODE-OUT.
+   MOVE 1 TO WS-DECODE-PTR.
+   MOVE 1 TO WS-OUT-INDEX.
+   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DECODE-IN)) TO WS-DECODE-LEN.
+
+   PERFORM UNTIL WS-DECODE-PTR > WS-DECODE-LEN
+       MOVE SPACES TO WS-GROUP
+       UNSTRING WS-DECODE-IN DELIMITED BY SPACE
+           INTO WS-GROUP
+           WITH POINTER WS-DECODE-PTR
+       IF WS-GROUP NOT = SPACES
+           PERFORM FIND-CHAR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CHAR)) TO WS-OUT-CHAR-LEN
+           IF WS-OUT-CHAR-LEN = 0
+               MOVE 1 TO WS-OUT-CHAR-LEN
+           END-IF
+           IF (WS-OUT-INDEX + WS-OUT-CHAR-LEN - 1) <=
+                   FUNCTION LENGTH(WS-DECODE-OUT)
+               MOVE WS-CHAR(1:WS-OUT-CHAR-LEN)
+                   TO WS-DECODE-OUT(WS-OUT-INDEX:WS-OUT-CHAR-LEN)
+               ADD WS-OUT-CHAR-LEN TO WS-OUT-INDEX
+           END-IF
+       END-IF
+   END-PERFORM.
+
+   EXIT.
+
+FIND-CHAR.
+   MOVE "N" TO WS-TABLE-FOUND.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       IF FUNCTION TRIM(MT-CODE(MT-IDX)) = FUNCTION TRIM(WS-GROUP)
+           MOVE MT-CHAR(MT-IDX) TO WS-CHAR
+           MOVE "Y" TO WS-TABLE-FOUND
+           EXIT PERFORM
+       END-IF
+   END-PERFORM.
+   IF NOT TABLE-ENTRY-FOUND
+       MOVE SPACES TO WS-CHAR
+       MOVE " " TO WS-CHAR(1:1)
+   END-IF.
+
+   EXIT.
 
 FIND-MORSE.
-   EVALUATE WS-CHAR
-       WHEN "А" MOVE ".-    " TO WS-CODE
-       WHEN "Б" MOVE "-...  " TO WS-CODE
-       WHEN "В" MOVE ".--   " TO WS-CODE
-       WHEN "Г" MOVE "--.   " TO WS-CODE
-       WHEN "Д" MOVE "-..   " TO WS-CODE
-       WHEN "Е" MOVE ".     " TO WS-CODE
-       WHEN "Ё" MOVE ".     " TO WS-CODE
-       WHEN "Ж" MOVE "...-- " TO WS-CODE
-       WHEN "З" MOVE "--..  " TO WS-CODE
-       WHEN "И" MOVE "..    " TO WS-CODE
-       WHEN "Й" MOVE ".---  " TO WS-CODE
-       WHEN "К" MOVE "-.-   " TO WS-CODE
-       WHEN "Л" MOVE ".-..  " TO WS-CODE
-       WHEN "М" MOVE "--    " TO WS-CODE
-       WHEN "Н" MOVE "-.    " TO WS-CODE
-       WHEN "О" MOVE "---   " TO WS-CODE
-       WHEN "П" MOVE ".--.  " TO WS-CODE
-       WHEN "Р" MOVE ".-.   " TO WS-CODE
-       WHEN "С" MOVE "...   " TO WS-CODE
-       WHEN "Т" MOVE "-     " TO WS-CODE
-       WHEN "У" MOVE "..-   " TO WS-CODE
-       WHEN "Ф" MOVE "..-.  " TO WS-CODE
-       WHEN "Х" MOVE "....  " TO WS-CODE
-       WHEN "Ц" MOVE "-.-.  " TO WS-CODE
-       WHEN "Ч" MOVE "---.  " TO WS-CODE
-       WHEN "Ш" MOVE "----  " TO WS-CODE
-       WHEN "Щ" MOVE "--.-  " TO WS-CODE
-       WHEN "Ъ" MOVE "--.-- " TO WS-CODE
-       WHEN "Ы" MOVE "-.--. " TO WS-CODE
-       WHEN "Ь" MOVE "-..-  " TO WS-CODE
-       WHEN "Э" MOVE "..-.. " TO WS-CODE
-       WHEN "Ю" MOVE "..--  " TO WS-CODE
-       WHEN "Я" MOVE ".-.-  " TO WS-CODE
-       WHEN "1" MOVE ".---- " TO WS-CODE
-       WHEN "2" MOVE "..--- " TO WS-CODE
-       WHEN "3" MOVE "...-- " TO WS-CODE
-       WHEN "4" MOVE "....- " TO WS-CODE
-       WHEN "5" MOVE "..... " TO WS-CODE
-       WHEN "6" MOVE "-.... " TO WS-CODE
-       WHEN "7" MOVE "--... " TO WS-CODE
-       WHEN "8" MOVE "---.. " TO WS-CODE
-       WHEN "9" MOVE "----. " TO WS-CODE
-       WHEN "0" MOVE "----- " TO WS-CODE
-       WHEN " " MOVE "| " TO WS-CODE
-       WHEN "." MOVE ".-.-.- " TO WS-CODE
-       WHEN "," MOVE "--..-- " TO WS-CODE
-       WHEN "?" MOVE "..--.. " TO WS-CODE
-       WHEN "'" MOVE ".----. " TO WS-CODE
-       WHEN "!" MOVE "-.-.-- " TO WS-CODE
-       WHEN "/" MOVE "-..-." TO WS-CODE
-       WHEN "(" MOVE "-.--." TO WS-CODE
-       WHEN ")" MOVE "-.--.-" TO WS-CODE
-       WHEN "&" MOVE ".-..." TO WS-CODE
-       WHEN ":" MOVE "---..." TO WS-CODE
-       WHEN ";" MOVE "-.-.-." TO WS-CODE
-       WHEN "=" MOVE "-...-" TO WS-CODE
-       WHEN OTHER MOVE "     " TO WS-CODE
-   END-EVALUATE.
+*> MT-CHAR and WS-CHAR are compared as whole 2-byte fields (not just
+*> the leading byte) since most uppercase Cyrillic letters share the
+*> same first UTF-8 byte (e.g. X'D0') - a 1-byte compare would match
+*> the wrong table entry.
+   MOVE "N" TO WS-TABLE-FOUND.
+   PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > WS-TABLE-COUNT
+       IF MT-CHAR(MT-IDX) = WS-CHAR
+           MOVE MT-CODE(MT-IDX) TO WS-CODE
+           MOVE "Y" TO WS-TABLE-FOUND
+           EXIT PERFORM
+       END-IF
+   END-PERFORM.
+   IF NOT TABLE-ENTRY-FOUND
+       MOVE SPACES TO WS-CODE
+       ADD 1 TO WS-EXCEPTION-COUNT
+       IF WS-EXCEPTION-COUNT <= 400
+           MOVE WS-INDEX TO WS-EXCEPTION-POS(WS-EXCEPTION-COUNT)
+       END-IF
+   END-IF.
 
    EXIT.
